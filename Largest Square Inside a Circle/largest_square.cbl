@@ -1,16 +1,166 @@
-      /Kata 5887a6fe0cfe64850800161c: Largest Square Inside a Circle
-      /By: Dana
-      /OBJECTIVE: Given the radius r of a circle, return the area 
-      /of the largest square which can fit inside the circle 
-       identification division.
-       program-id. area-largest-square.
-       data division.
-       linkage section.
-       01 r           pic 9(8).
-       01 result      pic 9(8).
-       procedure division using r result.
-
-       compute result = 2 * r ** 2
-      
-          goback.
-       end program area-largest-square.
\ No newline at end of file
+000100******************************************************************
+000200*    PROGRAM-ID.  AREA-LARGEST-SQUARE
+000300*    AUTHOR.      DANA
+000400*    INSTALLATION. CIRCLE-SQUARING SHOP
+000500*    DATE-WRITTEN. 2017-01-17
+000600*    DATE-COMPILED.
+000700*
+000800*    REMARKS.  GIVEN THE RADIUS R OF A CIRCLE OF STOCK, RETURNS
+000900*    THE AREA OF THE LARGEST SQUARE WHICH CAN BE CUT FROM IT.
+001000*    KATA 5887A6FE0CFE64850800161C - LARGEST SQUARE INSIDE A
+001100*    CIRCLE.
+001200*
+001300*    MODIFICATION HISTORY.
+001400*    2017-01-17  DANA ORIGINAL VERSION.
+001500*    2026-08-09  ROH  ADDED CS-RETURN-CODE.  VALIDATE R NOT ZERO
+001600*                     AND TRAP THE COMPUTE FOR SIZE ERROR RATHER
+001700*                     THAN RETURNING A SILENTLY TRUNCATED AREA.
+001710*    2026-08-09  ROH  CS-RADIUS/CS-AREA CHANGED TO DECIMAL SO
+001720*                     FRACTIONAL STOCK SIZES NO LONGER HAVE TO
+001730*                     BE ROUNDED BEFORE THE CALL.
+001740*    2026-08-09  ROH  ADDED CS-SIDE-LENGTH SO ONE CALL RETURNS
+001750*                     BOTH THE AREA AND THE CUT-GUIDE DIMENSION.
+001760*    2026-08-09  ROH  ADDED CS-MODE-FLAG.  MODE 'R' REVERSES THE
+001770*                     CALL: GIVEN A REQUIRED SIDE LENGTH, RETURNS
+001780*                     THE MINIMUM STOCK RADIUS TO ORDER.
+001790*    2026-08-09  ROH  ADDED CS-JOB-ID AND THE AUDIT-TRAIL WRITE -
+001791*                     EVERY CALL NOW LOGS WHO ASKED, WHAT RADIUS
+001792*                     WENT IN AND WHAT AREA CAME OUT.  AUDIT-
+001793*                     RECORD IS SPACE-FILLED BEFORE IT IS BUILT
+001794*                     SO THE TRAILING FILLER ISN'T LEFT HOLDING
+001795*                     WHATEVER WAS IN STORAGE BEFORE THE OPEN.
+001796*    2026-08-09  ROH  REORDERED THE AREA COMPUTE TO R ** 2 * 2 -
+001797*                     2 * R ** 2 WAS RETURNING ZERO ON THIS
+001798*                     COMPILER, NOT A SIZE ERROR, JUST A WRONG
+001799*                     ANSWER.  SAME ARITHMETIC, DIFFERENT ORDER.
+001799*    2026-08-09  ROH  MOVED THE CALLING INTERFACE OUT TO THE
+001799*                     ALSPARMS COPYBOOK SO CIRCSQR-BATCH AND
+001799*                     CIRCSQR-MAINT CAN'T DRIFT FROM WHAT THIS
+001799*                     PROGRAM ACTUALLY EXPECTS ON THE CALL.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. AREA-LARGEST-SQUARE.
+002100 AUTHOR. DANA.
+002200 INSTALLATION. CIRCLE-SQUARING SHOP.
+002300 DATE-WRITTEN. 2017-01-17.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. GNUCOBOL.
+002800 OBJECT-COMPUTER. GNUCOBOL.
+002850 INPUT-OUTPUT SECTION.
+002860 FILE-CONTROL.
+002870     SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL"
+002880         ORGANIZATION IS LINE SEQUENTIAL
+002890         FILE STATUS IS CS-AUDIT-FILE-STATUS.
+002900 DATA DIVISION.
+002910 FILE SECTION.
+002920 FD  AUDIT-TRAIL
+002930     RECORDING MODE IS F.
+002940     COPY AUDITREC.
+003000 WORKING-STORAGE SECTION.
+003005 01  CS-AUDIT-FILE-STATUS        PIC X(02).
+003006     88  CS-AUDIT-FILE-NOT-FOUND VALUE "35".
+003010 01  CS-AUDIT-TIMESTAMP          PIC X(26).
+003100 LINKAGE SECTION.
+003150     COPY ALSPARMS.
+003800 PROCEDURE DIVISION USING CS-LINKAGE-FIELDS.
+003900******************************************************************
+004000*    0000-MAINLINE
+004100******************************************************************
+004200 0000-MAINLINE.
+004300     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+004400     IF CS-VALID-INPUT
+004410         IF CS-MODE-REVERSE
+004420             PERFORM 2100-COMPUTE-RADIUS-FROM-SIDE
+004421                 THRU 2100-EXIT
+004430         ELSE
+004500             PERFORM 2000-COMPUTE-AREA THRU 2000-EXIT
+004440         END-IF
+004600     END-IF
+004610     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+004700     GOBACK.
+004800******************************************************************
+004900*    1000-VALIDATE-INPUT THRU 1000-EXIT
+005000******************************************************************
+005100 1000-VALIDATE-INPUT.
+005300     SET CS-VALID-INPUT TO TRUE
+005310     IF CS-MODE-REVERSE
+005320         MOVE ZERO TO CS-RADIUS
+005330         MOVE ZERO TO CS-AREA
+005340         IF CS-SIDE-LENGTH = ZERO
+005350             SET CS-ZERO-SIDE-ERROR TO TRUE
+005360         END-IF
+005370     ELSE
+005200         MOVE ZERO TO CS-AREA
+005210         MOVE ZERO TO CS-SIDE-LENGTH
+005400         IF CS-RADIUS = ZERO
+005500             SET CS-ZERO-RADIUS-ERROR TO TRUE
+005380         END-IF
+005390     END-IF
+005700     GO TO 1000-EXIT.
+005800 1000-EXIT.
+005900     EXIT.
+006000******************************************************************
+006100*    2000-COMPUTE-AREA THRU 2000-EXIT
+006200******************************************************************
+006300 2000-COMPUTE-AREA.
+006400     COMPUTE CS-AREA ROUNDED = CS-RADIUS ** 2 * 2
+006500         ON SIZE ERROR
+006600             SET CS-SIZE-ERROR TO TRUE
+006700     END-COMPUTE
+006710     IF CS-VALID-INPUT
+006720         COMPUTE CS-SIDE-LENGTH ROUNDED =
+006730             CS-RADIUS * FUNCTION SQRT(2)
+006740             ON SIZE ERROR
+006750                 SET CS-SIZE-ERROR TO TRUE
+006760         END-COMPUTE
+006770     END-IF
+006800     GO TO 2000-EXIT.
+006900 2000-EXIT.
+007000     EXIT.
+007010******************************************************************
+007020*    2100-COMPUTE-RADIUS-FROM-SIDE THRU 2100-EXIT
+007030*
+007040*    REVERSE LOOKUP - GIVEN THE REQUIRED SIDE LENGTH OF THE CUT
+007050*    SQUARE, RETURNS THE MINIMUM RADIUS OF CIRCULAR STOCK THAT
+007060*    WILL YIELD IT (R = SIDE / SQRT(2)).
+007070******************************************************************
+007080 2100-COMPUTE-RADIUS-FROM-SIDE.
+007090     COMPUTE CS-RADIUS ROUNDED =
+007100         CS-SIDE-LENGTH / FUNCTION SQRT(2)
+007110         ON SIZE ERROR
+007120             SET CS-SIZE-ERROR TO TRUE
+007130     END-COMPUTE
+007140     IF CS-VALID-INPUT
+007150         COMPUTE CS-AREA ROUNDED = CS-SIDE-LENGTH ** 2
+007160             ON SIZE ERROR
+007170                 SET CS-SIZE-ERROR TO TRUE
+007180         END-COMPUTE
+007190     END-IF
+007200     GO TO 2100-EXIT.
+007210 2100-EXIT.
+007220     EXIT.
+007230******************************************************************
+007240*    3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+007250*
+007260*    LOGS THIS INVOCATION TO THE AUDIT TRAIL SO A QUESTIONED CUT
+007270*    CAN BE TRACED BACK TO THE RADIUS AND AREA THAT DROVE IT.
+007280******************************************************************
+007290 3000-WRITE-AUDIT-RECORD.
+007300     MOVE FUNCTION CURRENT-DATE TO CS-AUDIT-TIMESTAMP
+007310     OPEN EXTEND AUDIT-TRAIL
+007311     IF CS-AUDIT-FILE-NOT-FOUND
+007312         OPEN OUTPUT AUDIT-TRAIL
+007313     END-IF
+007315     MOVE SPACES TO AUDIT-RECORD
+007320     MOVE CS-AUDIT-TIMESTAMP TO AU-TIMESTAMP
+007330     MOVE CS-JOB-ID TO AU-JOB-ID
+007340     MOVE CS-RADIUS TO AU-RADIUS
+007350     MOVE CS-AREA TO AU-AREA
+007360     WRITE AUDIT-RECORD
+007370     CLOSE AUDIT-TRAIL
+007380     GO TO 3000-EXIT.
+007390 3000-EXIT.
+007400     EXIT.
+007500 END PROGRAM AREA-LARGEST-SQUARE.
