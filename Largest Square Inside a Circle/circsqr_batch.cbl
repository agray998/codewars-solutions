@@ -0,0 +1,698 @@
+000100******************************************************************
+000200*    PROGRAM-ID.  CIRCSQR-BATCH
+000300*    AUTHOR.      R. OKONKWO-HALE, CUTTING FLOOR SYSTEMS
+000400*    INSTALLATION. CIRCLE-SQUARING SHOP
+000500*    DATE-WRITTEN. 2026-08-09
+000600*    DATE-COMPILED.
+000700*
+000800*    REMARKS.  DAILY CUTTING-LIST DRIVER FOR THE CIRCULAR STOCK
+000900*    SQUARING RUN.  READS THE STOCK-IN TRANSACTION FILE ONE
+001000*    RADIUS AT A TIME, CALLS AREA-LARGEST-SQUARE TO GET THE
+001100*    LARGEST INSCRIBED SQUARE FOR EACH BLANK, AND PRINTS A
+001200*    RADIUS-IN / AREA-OUT REPORT FOR THE SHIFT.
+001300*
+001400*    MODIFICATION HISTORY.
+001500*    2026-08-09  ROH  ORIGINAL VERSION.
+001550*    2026-08-09  ROH  PASS/CHECK CS-RETURN-CODE FROM
+001560*                     AREA-LARGEST-SQUARE; REJECTED RADII ARE
+001570*                     FLAGGED ON THE REPORT RATHER THAN COSTED.
+001580*    2026-08-09  ROH  CS-RADIUS/CS-AREA CHANGED TO DECIMAL TO
+001590*                     MATCH THE FRACTIONAL-INCH STOCK SIZES.
+001595*    2026-08-09  ROH  REPORT NOW SHOWS THE CUT-GUIDE SIDE LENGTH
+001596*                     ALONGSIDE THE AREA.
+001597*    2026-08-09  ROH  PASS CS-MODE-FLAG "F" - THIS RUN ALWAYS
+001598*                     WORKS RADIUS-IN / AREA-OUT.
+001599*    2026-08-09  ROH  LOOK UP STOCK-MASTER FOR STANDARD SIZES
+001599*                     BEFORE FALLING BACK TO AREA-LARGEST-SQUARE.
+001601*    2026-08-09  ROH  PASS SI-JOB-ID THROUGH AS CS-JOB-ID SO THE
+001602*                     AUDIT TRAIL CAN BE TIED BACK TO THE JOB.
+001603*    2026-08-09  ROH  CHECKPOINT EVERY CS-CHECKPOINT-INTERVAL
+001604*                     RECORDS SO A RESTART OF THE SAME RUN-ID
+001605*                     PICKS UP WHERE THE LAST RUN LEFT OFF
+001606*                     INSTEAD OF REPROCESSING THE WHOLE FILE.
+001607*    2026-08-09  ROH  SPACE-FILL CS-DETAIL-LINE AND CHECKPOINT-
+001608*                     RECORD BEFORE BUILDING THEM - THEIR UNNAMED
+001609*                     FILLERS AREN'T BLANK BY DEFAULT AND WERE
+001610*                     LEAVING GARBAGE THAT LINE SEQUENTIAL WRITE
+001611*                     SILENTLY REJECTED (STATUS 71).
+001612*    2026-08-09  ROH  ADDED UTIL-REPORT - CIRCLE AREA, WASTE AREA,
+001613*                     AND UTILIZATION PERCENT PER BLANK, WITH A
+001614*                     DAILY TOTAL LINE AT THE END OF THE RUN.
+001615*    2026-08-09  ROH  CS-RADIUS ** 2 * CS-PI CAME BACK ZERO WITH NO
+001616*                     SIZE ERROR - NOT THE SAME BUG AS THE ONE FIXED
+001617*                     ABOVE IN AREA-LARGEST-SQUARE, SINCE REORDERING
+001618*                     AND PARENTHESES DIDN'T HELP HERE.  WORKED
+001619*                     AROUND BY SQUARING THE RADIUS INTO
+001620*                     CS-RADIUS-SQUARED FIRST AND MULTIPLYING BY
+001621*                     CS-PI IN A SEPARATE COMPUTE.
+001622*    2026-08-09  ROH  WRITE AN APPROVED-CUTS EXTRACT (STOCK ID,
+001623*                     RADIUS, SIDE LENGTH, CUT DATE) FOR EACH BLANK
+001624*                     ACTUALLY CUT, SO INVENTORY/ERP CAN PICK IT UP
+001625*                     DIRECTLY INSTEAD OF HAVING FIGURES RETYPED.
+001626*    2026-08-09  ROH  STOCK-MASTER HITS WERE BYPASSING
+001627*                     AREA-LARGEST-SQUARE ENTIRELY, SO THE MAJORITY
+001628*                     OF CUTS NEVER REACHED THE AUDIT TRAIL.  THIS
+001629*                     PROGRAM NOW OPENS AUDIT-TRAIL ITSELF AND LOGS
+001630*                     A RECORD ON THE STOCK-MASTER PATH TOO, THE
+001631*                     SAME WAY THE SUBPROGRAM DOES ON ITS OWN PATH.
+001632*    2026-08-09  ROH  RUN-ID NOW COMES IN AS THE JCL PARM (VIA A
+001633*                     LINKAGE PARM AREA) INSTEAD OF COMMAND-LINE
+001634*                     ARGV, WHICH A JOB STEP NEVER POPULATES.
+001635*    2026-08-09  ROH  LINKAGE FIELDS FOR THE AREA-LARGEST-SQUARE
+001636*                     CALL MOVED OUT TO THE ALSPARMS COPYBOOK SO
+001637*                     THIS PROGRAM, CIRCSQR-MAINT, AND THE
+001638*                     SUBPROGRAM ITSELF CAN'T DRIFT APART.
+001639*    2026-08-09  ROH  ON SIZE ERROR ADDED TO EVERY UTILIZATION
+001640*                     COMPUTE - THIS COMPILER HAS ALREADY BEEN
+001641*                     CAUGHT RETURNING A WRONG ANSWER INSTEAD OF
+001642*                     RAISING SIZE ERROR THREE TIMES IN THIS FILE.
+001643*                     A BLANK WHOSE UTILIZATION FIGURES TRIP A SIZE
+001644*                     ERROR IS FLAGGED "CALC ERROR" AND LEFT OUT OF
+001645*                     THE DAILY ROLLUP RATHER THAN REPORTED WRONG.
+001646*    2026-08-09  ROH  CHECK CS-CKPT-FILE-STATUS AFTER THE
+001647*                     CHECKPOINT OPEN/WRITE, NOT JUST THE READ -
+001648*                     A FAILED CHECKPOINT WRITE WAS GOING UNNOTICED,
+001649*                     DEFEATING THE ONE FEATURE WHOSE JOB IS
+001650*                     RELIABILITY.  ABENDS THE RUN RATHER THAN
+001651*                     FINISH LOOKING LIKE IT CHECKPOINTED CLEANLY.
+001652*    2026-08-09  ROH  PARAGRAPHS WERE APPENDED OUT OF CALL ORDER AS
+001653*                     EACH FEATURE WAS ADDED OVER TIME - REORDERED
+001654*                     BACK INTO CALL SEQUENCE, NEAR WHERE EACH IS
+001655*                     PERFORMED.  NO LOGIC CHANGED BY THE MOVE.
+001656*                     ALSO DROPPED 88 CS-MASTER-FOUND - DECLARED,
+001657*                     NEVER TESTED; THE READ ALREADY BRANCHES ON
+001658*                     INVALID KEY/NOT INVALID KEY DIRECTLY.
+001659*    2026-08-09  ROH  REPORT/EXTRACT FILES (CUTRPT/UTILRPT/APRCUTS)
+001660*                     ARE NOW OPENED EXTEND (FALLING BACK TO OUTPUT
+001661*                     ON FIRST RUN, STATUS 35) WHENEVER THIS IS A
+001662*                     RESTART, THE SAME WAY AUDIT-TRAIL ALREADY WAS -
+001663*                     OPENING THEM OUTPUT UNCONDITIONALLY WAS
+001664*                     TRUNCATING AWAY EVERY ROW FROM BEFORE THE
+001665*                     CHECKPOINT ON A RESTARTED RUN.  THE CHECKPOINT
+001666*                     RECORD NOW ALSO CARRIES THE RUNNING DAILY
+001667*                     UTILIZATION TOTALS SO 3200-WRITE-UTIL-TOTAL
+001668*                     REPORTS THE WHOLE DAY, NOT JUST THE TAIL AFTER
+001669*                     A RESTART.  STOCK-MASTER'S OPEN STATUS IS NOW
+001670*                     CHECKED RIGHT AFTER THE OPEN, THE SAME WAY THE
+001671*                     CHECKPOINT AND AUDIT FILES ALREADY ARE.
+001672*    2026-08-09  ROH  CS-UTL-CIRCLE-AREA/CS-UTL-WASTE-AREA WIDENED
+001673*                     TO PIC Z(9)9.999 - ONE DIGIT NARROWER THAN
+001674*                     CS-DAILY-CIRCLE-AREA/CS-DAILY-WASTE-AREA,
+001675*                     THEIR SOURCE, SO A DAY'S TOTAL OF A BILLION
+001676*                     SQUARE INCHES OR MORE WAS SILENTLY TRUNCATED
+001677*                     RATHER THAN REPORTED IN FULL.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CIRCSQR-BATCH.
+002000 AUTHOR. R. OKONKWO-HALE.
+002100 INSTALLATION. CIRCLE-SQUARING SHOP.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT STOCK-IN ASSIGN TO "STOCKIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CUT-REPORT ASSIGN TO "CUTRPT"
+003210         ORGANIZATION IS LINE SEQUENTIAL
+003220         FILE STATUS IS CS-CUTRPT-FILE-STATUS.
+003400     SELECT STOCK-MASTER ASSIGN TO "STKMAST"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS SM-RADIUS
+003800         FILE STATUS IS CS-MASTER-FILE-STATUS.
+003900     SELECT CHECKPOINT-FILE ASSIGN TO "CIRCCKPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS CS-CKPT-FILE-STATUS.
+004200     SELECT UTIL-REPORT ASSIGN TO "UTILRPT"
+004210         ORGANIZATION IS LINE SEQUENTIAL
+004220         FILE STATUS IS CS-UTILRPT-FILE-STATUS.
+004400     SELECT APPROVED-CUTS ASSIGN TO "APRCUTS"
+004410         ORGANIZATION IS LINE SEQUENTIAL
+004420         FILE STATUS IS CS-APRCUTS-FILE-STATUS.
+004600     SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS CS-AUDIT-FILE-STATUS.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  STOCK-IN
+005200     RECORDING MODE IS F.
+005300     COPY STOCKIN.
+005400 FD  CUT-REPORT
+005500     RECORDING MODE IS F.
+005600 01  CUT-REPORT-LINE          PIC X(80).
+005700 FD  STOCK-MASTER
+005800     RECORDING MODE IS F.
+005900     COPY STKMAST.
+006000 FD  CHECKPOINT-FILE
+006100     RECORDING MODE IS F.
+006200     COPY CKPTREC.
+006300 FD  UTIL-REPORT
+006400     RECORDING MODE IS F.
+006500 01  UTIL-REPORT-LINE         PIC X(80).
+006600 FD  APPROVED-CUTS
+006700     RECORDING MODE IS F.
+006800     COPY APCUTREC.
+006900 FD  AUDIT-TRAIL
+007000     RECORDING MODE IS F.
+007100     COPY AUDITREC.
+007200 WORKING-STORAGE SECTION.
+007300 01  CS-SWITCHES.
+007400     05  CS-EOF-SWITCH        PIC X(01)  VALUE "N".
+007500         88  CS-END-OF-FILE   VALUE "Y".
+007600     05  CS-MASTER-FILE-STATUS PIC X(02) VALUE "00".
+007700     05  CS-CKPT-FILE-STATUS  PIC X(02) VALUE "00".
+007800         88  CS-CKPT-NOT-FOUND VALUE "35".
+007900     05  CS-AUDIT-FILE-STATUS PIC X(02) VALUE "00".
+008000         88  CS-AUDIT-FILE-NOT-FOUND VALUE "35".
+008010     05  CS-CUTRPT-FILE-STATUS PIC X(02) VALUE "00".
+008020         88  CS-CUTRPT-NOT-FOUND VALUE "35".
+008030     05  CS-UTILRPT-FILE-STATUS PIC X(02) VALUE "00".
+008040         88  CS-UTILRPT-NOT-FOUND VALUE "35".
+008050     05  CS-APRCUTS-FILE-STATUS PIC X(02) VALUE "00".
+008060         88  CS-APRCUTS-NOT-FOUND VALUE "35".
+008100     05  CS-CALC-ERROR-SWITCH PIC X(01) VALUE "N".
+008200         88  CS-CALC-ERROR    VALUE "Y".
+008300 01  CS-COUNTERS.
+008400     05  CS-RECORD-COUNT      PIC 9(06)  VALUE ZERO COMP.
+008500     05  CS-RESTART-SKIP-COUNT PIC 9(06) VALUE ZERO COMP.
+008600     05  CS-CHECKPOINT-INTERVAL PIC 9(06) VALUE 10 COMP.
+008700     05  CS-CKPT-QUOTIENT     PIC 9(06)  VALUE ZERO COMP.
+008800     05  CS-CKPT-REMAINDER    PIC 9(06)  VALUE ZERO COMP.
+008900 01  CS-PI                    PIC 9V9(5) VALUE 3.14159.
+009000 01  CS-UTIL-FIELDS.
+009100     05  CS-RADIUS-SQUARED    PIC 9(8)V9(5) VALUE ZERO.
+009200     05  CS-CIRCLE-AREA       PIC 9(8)V9(3) VALUE ZERO.
+009300     05  CS-WASTE-AREA        PIC 9(8)V9(3) VALUE ZERO.
+009400     05  CS-UTIL-PCT          PIC 9(3)V9(2) VALUE ZERO.
+009500     05  CS-DAILY-CIRCLE-AREA PIC 9(10)V9(3) VALUE ZERO.
+009600     05  CS-DAILY-CUT-AREA    PIC 9(10)V9(3) VALUE ZERO.
+009700     05  CS-DAILY-WASTE-AREA  PIC 9(10)V9(3) VALUE ZERO.
+009800     05  CS-DAILY-UTIL-PCT    PIC 9(3)V9(2)  VALUE ZERO.
+009900     COPY ALSPARMS.
+010000 01  CS-RUN-ID                PIC X(08)  VALUE SPACES.
+010100 01  CS-CURRENT-DATE-TIME     PIC X(26)  VALUE SPACES.
+010200 01  CS-AUDIT-TIMESTAMP       PIC X(26)  VALUE SPACES.
+010300 01  CS-CUT-DATE              PIC 9(08)  VALUE ZERO.
+010400 01  CS-HEADING-1.
+010500     05  FILLER               PIC X(20)  VALUE "CIRCSQR-BATCH".
+010600     05  FILLER               PIC X(40)  VALUE
+010700         "DAILY CUTTING LIST - RADIUS/AREA REPORT".
+010800 01  CS-HEADING-2.
+010900     05  FILLER               PIC X(12)  VALUE "STOCK-ID".
+011000     05  FILLER               PIC X(12)  VALUE "JOB-ID".
+011100     05  FILLER               PIC X(10)  VALUE "RADIUS".
+011200     05  FILLER               PIC X(10)  VALUE "AREA".
+011300     05  FILLER               PIC X(10)  VALUE "SIDE".
+011400     05  FILLER               PIC X(10)  VALUE "STATUS".
+011500 01  CS-DETAIL-LINE.
+011600     05  CS-DL-STOCK-ID       PIC X(12).
+011700     05  CS-DL-JOB-ID         PIC X(12).
+011800     05  CS-DL-RADIUS         PIC ZZZZZ9.999.
+011900     05  FILLER               PIC X(02).
+012000     05  CS-DL-AREA           PIC ZZZZZZZ9.999.
+012100     05  FILLER               PIC X(02).
+012200     05  CS-DL-SIDE-LENGTH    PIC ZZZZZ9.999.
+012300     05  FILLER               PIC X(02).
+012400     05  CS-DL-STATUS         PIC X(10).
+012500 01  CS-UTIL-HEADING-1.
+012600     05  FILLER               PIC X(20)  VALUE "CIRCSQR-BATCH".
+012700     05  FILLER               PIC X(40)  VALUE
+012800         "MATERIAL UTILIZATION REPORT".
+012900 01  CS-UTIL-HEADING-2.
+013000     05  FILLER               PIC X(12)  VALUE "STOCK-ID".
+013100     05  FILLER               PIC X(12)  VALUE "JOB-ID".
+013200     05  FILLER               PIC X(12)  VALUE "CIRCLE-AREA".
+013300     05  FILLER               PIC X(12)  VALUE "WASTE-AREA".
+013400     05  FILLER               PIC X(10)  VALUE "UTIL-PCT".
+013500     05  FILLER               PIC X(10)  VALUE "STATUS".
+013600 01  CS-UTIL-DETAIL-LINE.
+013700     05  CS-UDL-STOCK-ID      PIC X(12).
+013800     05  CS-UDL-JOB-ID        PIC X(12).
+013900     05  CS-UDL-CIRCLE-AREA   PIC ZZZZZZZ9.999.
+014000     05  FILLER               PIC X(02).
+014100     05  CS-UDL-WASTE-AREA    PIC ZZZZZZZ9.999.
+014200     05  FILLER               PIC X(02).
+014300     05  CS-UDL-UTIL-PCT      PIC ZZ9.99.
+014400     05  FILLER               PIC X(04).
+014500     05  CS-UDL-STATUS        PIC X(10).
+014600 01  CS-UTIL-TOTAL-LINE.
+014700     05  FILLER               PIC X(24)  VALUE "DAILY TOTAL".
+014800     05  CS-UTL-CIRCLE-AREA   PIC Z(9)9.999.
+014900     05  FILLER               PIC X(02).
+015000     05  CS-UTL-WASTE-AREA    PIC Z(9)9.999.
+015100     05  FILLER               PIC X(02).
+015200     05  CS-UTL-UTIL-PCT      PIC ZZ9.99.
+015300     05  FILLER               PIC X(12).
+015400 LINKAGE SECTION.
+015500 01  CS-PARM-AREA.
+015600     05  CS-PARM-LENGTH       PIC S9(04) COMP.
+015700     05  CS-PARM-TEXT         PIC X(08).
+015800 PROCEDURE DIVISION USING CS-PARM-AREA.
+015900******************************************************************
+016000*    0000-MAINLINE
+016100******************************************************************
+016200 0000-MAINLINE.
+016300     PERFORM 1000-INITIALIZE
+016400     PERFORM 2000-PROCESS-STOCK-IN THRU 2000-EXIT
+016500         UNTIL CS-END-OF-FILE
+016600     PERFORM 3000-TERMINATE
+016700     GOBACK.
+016800******************************************************************
+016900*    1000-INITIALIZE
+017000******************************************************************
+017100 1000-INITIALIZE.
+017200     OPEN INPUT STOCK-IN
+017300     OPEN INPUT STOCK-MASTER
+017310     PERFORM 1050-CHECK-MASTER-STATUS THRU 1050-EXIT
+017400     MOVE FUNCTION CURRENT-DATE TO CS-CURRENT-DATE-TIME
+018200     MOVE CS-CURRENT-DATE-TIME (1:8) TO CS-CUT-DATE
+018300     SET CS-MODE-FORWARD TO TRUE
+018400     MOVE CS-PARM-TEXT TO CS-RUN-ID
+018500     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+018510     PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT
+018600     IF CS-RESTART-SKIP-COUNT > ZERO
+018700         PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+018800     END-IF
+018900     PERFORM 2100-READ-STOCK-IN THRU 2100-EXIT.
+019000******************************************************************
+019010*    1050-CHECK-MASTER-STATUS THRU 1050-EXIT
+019020*
+019030*    AN INDEXED-FILE OPEN FAILURE HERE (MISSING OR CORRUPT STKMAST)
+019040*    WOULD OTHERWISE GO UNNOTICED - THE FIRST READ WOULD SIMPLY
+019050*    COME BACK INVALID KEY EVERY TIME, LOOKING LIKE AN EMPTY MASTER
+019060*    FILE RATHER THAN A BROKEN ONE.  CHECKED THE SAME WAY THE
+019070*    CHECKPOINT OPEN ALREADY IS, IN 2210-CHECK-CKPT-STATUS.
+019080******************************************************************
+019090 1050-CHECK-MASTER-STATUS.
+019100     IF CS-MASTER-FILE-STATUS NOT = "00"
+019110         DISPLAY "CIRCSQR-BATCH: STOCK-MASTER OPEN FAILED, STATUS"
+019120             CS-MASTER-FILE-STATUS
+019130         MOVE 16 TO RETURN-CODE
+019140         GOBACK
+019150     END-IF
+019160     GO TO 1050-EXIT.
+019170 1050-EXIT.
+019180     EXIT.
+019200******************************************************************
+019210*    1100-READ-CHECKPOINT THRU 1100-EXIT
+019220*
+019230*    IF A CHECKPOINT FROM AN EARLIER, INTERRUPTED RUN OF THIS SAME
+019240*    CS-RUN-ID EXISTS, PICK UP THE RECORD COUNT IT LEFT OFF AT, AND
+019250*    THE DAILY UTILIZATION TOTALS ACCUMULATED SO FAR, SO THE RECORDS
+019260*    ALREADY PROCESSED ARE NOT COSTED TWICE AND THE DAILY TOTAL AT
+019270*    3200-WRITE-UTIL-TOTAL STILL COVERS THE WHOLE DAY, NOT JUST THE
+019280*    TAIL AFTER THE RESTART.
+019290******************************************************************
+019300 1100-READ-CHECKPOINT.
+019310     MOVE ZERO TO CS-RESTART-SKIP-COUNT
+019320     OPEN INPUT CHECKPOINT-FILE
+019330     IF NOT CS-CKPT-NOT-FOUND
+019340         READ CHECKPOINT-FILE
+019350             NOT AT END
+019360                 IF CK-RUN-ID = CS-RUN-ID
+019370                     MOVE CK-RECORD-COUNT TO CS-RESTART-SKIP-COUNT
+019380                     MOVE CK-DAILY-CIRCLE-AREA
+019390                         TO CS-DAILY-CIRCLE-AREA
+019400                     MOVE CK-DAILY-CUT-AREA TO CS-DAILY-CUT-AREA
+019410                     MOVE CK-DAILY-WASTE-AREA
+019415                         TO CS-DAILY-WASTE-AREA
+019420                 END-IF
+019430         END-READ
+019440         CLOSE CHECKPOINT-FILE
+019450     END-IF
+019460     GO TO 1100-EXIT.
+019470 1100-EXIT.
+019480     EXIT.
+019500******************************************************************
+019510*    1150-OPEN-OUTPUT-FILES THRU 1150-EXIT
+019520*
+019530*    ON A FRESH RUN (NO RESTART PENDING) EACH REPORT/EXTRACT FILE IS
+019540*    OPENED OUTPUT AS BEFORE.  ON A RESTART, EACH IS OPENED EXTEND -
+019550*    WITH A FALLBACK TO OUTPUT IF IT DOESN'T EXIST YET, SAME AS
+019560*    AUDIT-TRAIL - SO THE ROWS FROM BEFORE THE CHECKPOINT SURVIVE
+019570*    INSTEAD OF BEING TRUNCATED AWAY BY A PLAIN OPEN OUTPUT.
+019580******************************************************************
+019590 1150-OPEN-OUTPUT-FILES.
+019600     PERFORM 1151-OPEN-CUT-REPORT THRU 1151-EXIT
+019610     PERFORM 1152-OPEN-UTIL-REPORT THRU 1152-EXIT
+019620     PERFORM 1153-OPEN-APPROVED-CUTS THRU 1153-EXIT
+019630     GO TO 1150-EXIT.
+019640 1150-EXIT.
+019650     EXIT.
+019660 1151-OPEN-CUT-REPORT.
+019670     IF CS-RESTART-SKIP-COUNT > ZERO
+019680         OPEN EXTEND CUT-REPORT
+019690         IF CS-CUTRPT-NOT-FOUND
+019700             OPEN OUTPUT CUT-REPORT
+019710             WRITE CUT-REPORT-LINE FROM CS-HEADING-1
+019720             WRITE CUT-REPORT-LINE FROM CS-HEADING-2
+019730         END-IF
+019740     ELSE
+019750         OPEN OUTPUT CUT-REPORT
+019760         WRITE CUT-REPORT-LINE FROM CS-HEADING-1
+019770         WRITE CUT-REPORT-LINE FROM CS-HEADING-2
+019780     END-IF
+019790     GO TO 1151-EXIT.
+019800 1151-EXIT.
+019810     EXIT.
+019820 1152-OPEN-UTIL-REPORT.
+019830     IF CS-RESTART-SKIP-COUNT > ZERO
+019840         OPEN EXTEND UTIL-REPORT
+019850         IF CS-UTILRPT-NOT-FOUND
+019860             OPEN OUTPUT UTIL-REPORT
+019870             WRITE UTIL-REPORT-LINE FROM CS-UTIL-HEADING-1
+019880             WRITE UTIL-REPORT-LINE FROM CS-UTIL-HEADING-2
+019890         END-IF
+019900     ELSE
+019910         OPEN OUTPUT UTIL-REPORT
+019920         WRITE UTIL-REPORT-LINE FROM CS-UTIL-HEADING-1
+019930         WRITE UTIL-REPORT-LINE FROM CS-UTIL-HEADING-2
+019940     END-IF
+019950     GO TO 1152-EXIT.
+019960 1152-EXIT.
+019970     EXIT.
+019980 1153-OPEN-APPROVED-CUTS.
+019990     IF CS-RESTART-SKIP-COUNT > ZERO
+020000         OPEN EXTEND APPROVED-CUTS
+020010         IF CS-APRCUTS-NOT-FOUND
+020020             OPEN OUTPUT APPROVED-CUTS
+020030         END-IF
+020040     ELSE
+020050         OPEN OUTPUT APPROVED-CUTS
+020060     END-IF
+020070     GO TO 1153-EXIT.
+020080 1153-EXIT.
+020090     EXIT.
+021200******************************************************************
+021300*    1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT
+021400*
+021500*    RE-READS (AND DISCARDS) THE RECORDS ALREADY COSTED ON THE
+021600*    INTERRUPTED RUN SO PROCESSING RESUMES RIGHT AFTER THEM.
+021700******************************************************************
+021800 1200-SKIP-TO-RESTART-POINT.
+021900     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+022000         CS-RESTART-SKIP-COUNT TIMES
+022100     GO TO 1200-EXIT.
+022200 1200-EXIT.
+022300     EXIT.
+022400 1210-SKIP-ONE-RECORD.
+022500     PERFORM 2100-READ-STOCK-IN THRU 2100-EXIT
+022600     IF NOT CS-END-OF-FILE
+022700         ADD 1 TO CS-RECORD-COUNT
+022800     END-IF
+022900     GO TO 1210-EXIT.
+023000 1210-EXIT.
+023100     EXIT.
+023200******************************************************************
+023300*    2000-PROCESS-STOCK-IN THRU 2000-EXIT
+023400******************************************************************
+023500 2000-PROCESS-STOCK-IN.
+023600     ADD 1 TO CS-RECORD-COUNT
+023700     MOVE SI-RADIUS TO CS-RADIUS
+023800     MOVE SI-JOB-ID TO CS-JOB-ID
+023900     PERFORM 2050-LOOKUP-OR-COMPUTE THRU 2050-EXIT
+024000     MOVE SPACES TO CS-DETAIL-LINE
+024100     MOVE SI-STOCK-ID TO CS-DL-STOCK-ID
+024200     MOVE SI-JOB-ID TO CS-DL-JOB-ID
+024300     MOVE CS-RADIUS TO CS-DL-RADIUS
+024400     MOVE CS-AREA TO CS-DL-AREA
+024500     MOVE CS-SIDE-LENGTH TO CS-DL-SIDE-LENGTH
+024600     IF CS-VALID-INPUT
+024700         MOVE "OK" TO CS-DL-STATUS
+024800     ELSE
+024900         MOVE "REJECTED" TO CS-DL-STATUS
+025000     END-IF
+025100     WRITE CUT-REPORT-LINE FROM CS-DETAIL-LINE
+025200     PERFORM 2070-COMPUTE-UTILIZATION THRU 2070-EXIT
+025300     PERFORM 2080-WRITE-UTIL-DETAIL THRU 2080-EXIT
+025400     IF CS-VALID-INPUT
+025500         PERFORM 2090-WRITE-APPROVED-CUT THRU 2090-EXIT
+025600     END-IF
+025700     DIVIDE CS-RECORD-COUNT BY CS-CHECKPOINT-INTERVAL
+025800         GIVING CS-CKPT-QUOTIENT REMAINDER CS-CKPT-REMAINDER
+025900     IF CS-CKPT-REMAINDER = ZERO
+026000         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+026100     END-IF
+026200     PERFORM 2100-READ-STOCK-IN THRU 2100-EXIT
+026300     GO TO 2000-EXIT.
+026400 2000-EXIT.
+026500     EXIT.
+026600******************************************************************
+026700*    2050-LOOKUP-OR-COMPUTE THRU 2050-EXIT
+026800*
+026900*    TRY STOCK-MASTER FIRST - AN ACTIVE STANDARD SIZE ALREADY HAS
+027000*    ITS AREA AND SIDE LENGTH PRECOMPUTED.  ANYTHING NOT FOUND,
+027100*    OR RETIRED, FALLS BACK TO AREA-LARGEST-SQUARE.  A STOCK-
+027200*    MASTER HIT STILL HAS TO REACH THE AUDIT TRAIL, SO IT IS
+027300*    LOGGED HERE THE SAME WAY THE SUBPROGRAM LOGS ITS OWN PATH.
+027400******************************************************************
+027500 2050-LOOKUP-OR-COMPUTE.
+027600     MOVE CS-RADIUS TO SM-RADIUS
+027700     READ STOCK-MASTER
+027800         INVALID KEY
+027900             PERFORM 2060-COMPUTE-VIA-SUBPROGRAM
+028000                 THRU 2060-EXIT
+028100         NOT INVALID KEY
+028200             IF SM-ACTIVE
+028300                 MOVE SM-AREA TO CS-AREA
+028400                 MOVE SM-SIDE-LENGTH TO CS-SIDE-LENGTH
+028500                 MOVE 00 TO CS-RETURN-CODE
+028600                 PERFORM 2055-WRITE-MASTER-AUDIT-RECORD
+028700                     THRU 2055-EXIT
+028800             ELSE
+028900                 PERFORM 2060-COMPUTE-VIA-SUBPROGRAM
+029000                     THRU 2060-EXIT
+029100             END-IF
+029200     END-READ
+029300     GO TO 2050-EXIT.
+029400 2050-EXIT.
+029500     EXIT.
+029600******************************************************************
+029700*    2055-WRITE-MASTER-AUDIT-RECORD THRU 2055-EXIT
+029800*
+029900*    MIRRORS AREA-LARGEST-SQUARE'S OWN 3000-WRITE-AUDIT-RECORD SO A
+030000*    STOCK-MASTER HIT LEAVES THE SAME KIND OF TRACE AS A FRESH
+030100*    COMPUTE - OTHERWISE THE COMMON CASE NEVER SHOWS UP IN THE LOG.
+030200******************************************************************
+030300 2055-WRITE-MASTER-AUDIT-RECORD.
+030400     MOVE FUNCTION CURRENT-DATE TO CS-AUDIT-TIMESTAMP
+030500     OPEN EXTEND AUDIT-TRAIL
+030600     IF CS-AUDIT-FILE-NOT-FOUND
+030700         OPEN OUTPUT AUDIT-TRAIL
+030800     END-IF
+030900     MOVE SPACES TO AUDIT-RECORD
+031000     MOVE CS-AUDIT-TIMESTAMP TO AU-TIMESTAMP
+031100     MOVE CS-JOB-ID TO AU-JOB-ID
+031200     MOVE CS-RADIUS TO AU-RADIUS
+031300     MOVE CS-AREA TO AU-AREA
+031400     WRITE AUDIT-RECORD
+031500     CLOSE AUDIT-TRAIL
+031600     GO TO 2055-EXIT.
+031700 2055-EXIT.
+031800     EXIT.
+031900******************************************************************
+032000*    2060-COMPUTE-VIA-SUBPROGRAM THRU 2060-EXIT
+032100******************************************************************
+032200 2060-COMPUTE-VIA-SUBPROGRAM.
+032300     CALL "AREA-LARGEST-SQUARE" USING CS-LINKAGE-FIELDS
+032400     GO TO 2060-EXIT.
+032500 2060-EXIT.
+032600     EXIT.
+032700******************************************************************
+032800*    2070-COMPUTE-UTILIZATION THRU 2070-EXIT
+032900*
+033000*    CIRCLE AREA IS PI*R**2 REGARDLESS OF WHETHER THE SQUARE CUT
+033100*    WAS VALID.  WASTE AREA AND UTILIZATION PERCENT, AND THE
+033200*    DAILY ROLLUP, ONLY MAKE SENSE FOR A BLANK THAT ACTUALLY GOT
+033300*    COSTED, SO THOSE ARE SKIPPED FOR A REJECTED RADIUS.  ANY
+033400*    COMPUTE TRIPPING SIZE ERROR SETS CS-CALC-ERROR AND LEAVES THE
+033500*    DAILY ROLLUP ALONE RATHER THAN ADD A WRONG FIGURE TO IT.
+033600******************************************************************
+033700 2070-COMPUTE-UTILIZATION.
+033800     MOVE "N" TO CS-CALC-ERROR-SWITCH
+033900     COMPUTE CS-RADIUS-SQUARED ROUNDED = CS-RADIUS ** 2
+034000         ON SIZE ERROR
+034100             SET CS-CALC-ERROR TO TRUE
+034200     END-COMPUTE
+034300     COMPUTE CS-CIRCLE-AREA ROUNDED = CS-RADIUS-SQUARED * CS-PI
+034400         ON SIZE ERROR
+034500             SET CS-CALC-ERROR TO TRUE
+034600     END-COMPUTE
+034700     MOVE ZERO TO CS-WASTE-AREA
+034800     MOVE ZERO TO CS-UTIL-PCT
+034900     IF CS-VALID-INPUT
+035000         COMPUTE CS-WASTE-AREA ROUNDED = CS-CIRCLE-AREA - CS-AREA
+035100             ON SIZE ERROR
+035200                 SET CS-CALC-ERROR TO TRUE
+035300         END-COMPUTE
+035400         IF CS-CIRCLE-AREA > ZERO
+035500             COMPUTE CS-UTIL-PCT ROUNDED =
+035600                 CS-AREA / CS-CIRCLE-AREA * 100
+035700                 ON SIZE ERROR
+035800                     SET CS-CALC-ERROR TO TRUE
+035900             END-COMPUTE
+036000         END-IF
+036100         IF NOT CS-CALC-ERROR
+036200             ADD CS-CIRCLE-AREA TO CS-DAILY-CIRCLE-AREA
+036300             ADD CS-AREA TO CS-DAILY-CUT-AREA
+036400             ADD CS-WASTE-AREA TO CS-DAILY-WASTE-AREA
+036500         END-IF
+036600     END-IF
+036700     GO TO 2070-EXIT.
+036800 2070-EXIT.
+036900     EXIT.
+037000******************************************************************
+037100*    2080-WRITE-UTIL-DETAIL THRU 2080-EXIT
+037200******************************************************************
+037300 2080-WRITE-UTIL-DETAIL.
+037400     MOVE SPACES TO CS-UTIL-DETAIL-LINE
+037500     MOVE SI-STOCK-ID TO CS-UDL-STOCK-ID
+037600     MOVE SI-JOB-ID TO CS-UDL-JOB-ID
+037700     MOVE CS-CIRCLE-AREA TO CS-UDL-CIRCLE-AREA
+037800     MOVE CS-WASTE-AREA TO CS-UDL-WASTE-AREA
+037900     MOVE CS-UTIL-PCT TO CS-UDL-UTIL-PCT
+038000     IF CS-CALC-ERROR
+038100         MOVE "CALC ERROR" TO CS-UDL-STATUS
+038200     ELSE
+038300         IF CS-VALID-INPUT
+038400             MOVE "OK" TO CS-UDL-STATUS
+038500         ELSE
+038600             MOVE "REJECTED" TO CS-UDL-STATUS
+038700         END-IF
+038800     END-IF
+038900     WRITE UTIL-REPORT-LINE FROM CS-UTIL-DETAIL-LINE
+039000     GO TO 2080-EXIT.
+039100 2080-EXIT.
+039200     EXIT.
+039300******************************************************************
+039400*    2090-WRITE-APPROVED-CUT THRU 2090-EXIT
+039500*
+039600*    ONE EXTRACT ROW PER BLANK ACTUALLY CUT, SO INVENTORY/ERP CAN
+039700*    DECREMENT STOCK AND CLOSE THE JOB WITHOUT ANYONE RE-KEYING THE
+039800*    RADIUS/SIDE-LENGTH FIGURES THIS PROGRAM ALREADY WORKED OUT.
+039900*    REJECTED RADII NEVER GET HERE - NOTHING WAS ACTUALLY CUT.
+040000******************************************************************
+040100 2090-WRITE-APPROVED-CUT.
+040200     MOVE SPACES TO APPROVED-CUT-RECORD
+040300     MOVE SI-STOCK-ID TO AC-STOCK-ID
+040400     MOVE CS-RADIUS TO AC-RADIUS-CONSUMED
+040500     MOVE CS-SIDE-LENGTH TO AC-SIDE-LENGTH-CUT
+040600     MOVE CS-CUT-DATE TO AC-CUT-DATE
+040700     WRITE APPROVED-CUT-RECORD
+040800     GO TO 2090-EXIT.
+040900 2090-EXIT.
+041000     EXIT.
+041100******************************************************************
+041200*    2100-READ-STOCK-IN THRU 2100-EXIT
+041300******************************************************************
+041400 2100-READ-STOCK-IN.
+041500     READ STOCK-IN
+041600         AT END
+041700             SET CS-END-OF-FILE TO TRUE
+041800     END-READ
+041900     GO TO 2100-EXIT.
+042000 2100-EXIT.
+042100     EXIT.
+042200******************************************************************
+042300*    2200-WRITE-CHECKPOINT THRU 2200-EXIT
+042400*
+042500*    REWRITES THE CHECKPOINT FILE WITH THE RECORD COUNT PROCESSED
+042600*    SO FAR FOR THIS RUN-ID.  LINE SEQUENTIAL HAS NO REWRITE, SO
+042700*    THE FILE IS RE-OPENED OUTPUT TO REPLACE ITS SINGLE RECORD.
+042800******************************************************************
+042900 2200-WRITE-CHECKPOINT.
+043000     OPEN OUTPUT CHECKPOINT-FILE
+043100     PERFORM 2210-CHECK-CKPT-STATUS THRU 2210-EXIT
+043200     MOVE SPACES TO CHECKPOINT-RECORD
+043300     MOVE CS-RUN-ID TO CK-RUN-ID
+043400     MOVE CS-RECORD-COUNT TO CK-RECORD-COUNT
+043410     MOVE CS-DAILY-CIRCLE-AREA TO CK-DAILY-CIRCLE-AREA
+043420     MOVE CS-DAILY-CUT-AREA TO CK-DAILY-CUT-AREA
+043430     MOVE CS-DAILY-WASTE-AREA TO CK-DAILY-WASTE-AREA
+043500     WRITE CHECKPOINT-RECORD
+043600     PERFORM 2210-CHECK-CKPT-STATUS THRU 2210-EXIT
+043700     CLOSE CHECKPOINT-FILE
+043800     GO TO 2200-EXIT.
+043900 2200-EXIT.
+044000     EXIT.
+044100******************************************************************
+044200*    2210-CHECK-CKPT-STATUS THRU 2210-EXIT
+044300*
+044400*    CHECKPOINTING EXISTS SO A RESTART CAN TRUST THE LAST RECORD
+044500*    COUNT IT WROTE.  IF THE OPEN OR THE WRITE FAILED, THAT TRUST
+044600*    IS GONE, SO THE RUN ABENDS INSTEAD OF FINISHING AS IF NOTHING
+044700*    WAS WRONG - THE SAME WAY A BAD RESTART WOULD BE WORSE THAN NO
+044800*    RESTART AT ALL.
+044900******************************************************************
+045000 2210-CHECK-CKPT-STATUS.
+045100     IF CS-CKPT-FILE-STATUS NOT = "00"
+045200         DISPLAY "CIRCSQR-BATCH: CHECKPOINT I-O FAILED, STATUS "
+045300             CS-CKPT-FILE-STATUS
+045400         MOVE 16 TO RETURN-CODE
+045500         GOBACK
+045600     END-IF
+045700     GO TO 2210-EXIT.
+045800 2210-EXIT.
+045900     EXIT.
+046000******************************************************************
+046100*    3000-TERMINATE
+046200******************************************************************
+046300 3000-TERMINATE.
+046400     PERFORM 3100-CLEAR-CHECKPOINT THRU 3100-EXIT
+046500     PERFORM 3200-WRITE-UTIL-TOTAL THRU 3200-EXIT
+046600     CLOSE STOCK-IN
+046700     CLOSE STOCK-MASTER
+046800     CLOSE CUT-REPORT
+046900     CLOSE UTIL-REPORT
+047000     CLOSE APPROVED-CUTS.
+047100******************************************************************
+047200*    3100-CLEAR-CHECKPOINT THRU 3100-EXIT
+047300*
+047400*    THE RUN REACHED A CLEAN END-OF-FILE, SO THERE IS NOTHING TO
+047500*    RESTART - THE CHECKPOINT IS RESET TO ZERO RECORDS FOR THIS
+047600*    CS-RUN-ID RATHER THAN LEFT POINTING PAST THE END OF THE FILE.
+047700******************************************************************
+047800 3100-CLEAR-CHECKPOINT.
+047900     OPEN OUTPUT CHECKPOINT-FILE
+048000     PERFORM 2210-CHECK-CKPT-STATUS THRU 2210-EXIT
+048100     MOVE SPACES TO CHECKPOINT-RECORD
+048200     MOVE CS-RUN-ID TO CK-RUN-ID
+048300     MOVE ZERO TO CK-RECORD-COUNT
+048310     MOVE ZERO TO CK-DAILY-CIRCLE-AREA
+048320     MOVE ZERO TO CK-DAILY-CUT-AREA
+048330     MOVE ZERO TO CK-DAILY-WASTE-AREA
+048400     WRITE CHECKPOINT-RECORD
+048500     PERFORM 2210-CHECK-CKPT-STATUS THRU 2210-EXIT
+048600     CLOSE CHECKPOINT-FILE
+048700     GO TO 3100-EXIT.
+048800 3100-EXIT.
+048900     EXIT.
+049000******************************************************************
+049100*    3200-WRITE-UTIL-TOTAL THRU 3200-EXIT
+049200*
+049300*    DAILY UTILIZATION PERCENT IS TAKEN FROM THE RUN'S ACCUMULATED
+049400*    AREAS, NOT AN AVERAGE OF THE PER-BLANK PERCENTAGES, SO A FEW
+049500*    LARGE BLANKS DON'T GET THE SAME WEIGHT AS A LOT OF SMALL ONES.
+049600******************************************************************
+049700 3200-WRITE-UTIL-TOTAL.
+049800     MOVE SPACES TO CS-UTIL-TOTAL-LINE
+049900     MOVE "DAILY TOTAL" TO CS-UTIL-TOTAL-LINE
+050000     MOVE CS-DAILY-CIRCLE-AREA TO CS-UTL-CIRCLE-AREA
+050100     MOVE CS-DAILY-WASTE-AREA TO CS-UTL-WASTE-AREA
+050200     IF CS-DAILY-CIRCLE-AREA > ZERO
+050300         COMPUTE CS-DAILY-UTIL-PCT ROUNDED =
+050400             CS-DAILY-CUT-AREA / CS-DAILY-CIRCLE-AREA * 100
+050500             ON SIZE ERROR
+050600                 MOVE ZERO TO CS-DAILY-UTIL-PCT
+050700         END-COMPUTE
+050800     END-IF
+050900     MOVE CS-DAILY-UTIL-PCT TO CS-UTL-UTIL-PCT
+051000     WRITE UTIL-REPORT-LINE FROM CS-UTIL-TOTAL-LINE
+051100     GO TO 3200-EXIT.
+051200 3200-EXIT.
+051300     EXIT.
+051600 END PROGRAM CIRCSQR-BATCH.
