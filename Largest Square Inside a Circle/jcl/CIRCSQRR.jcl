@@ -0,0 +1,16 @@
+//CIRCSQRR JOB (ACCTNO),'REVERSE-LOOKUP UTILITY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  PURCHASING-REQUESTED REVERSE-LOOKUP RUN.  STEP1 DRIVES
+//*  CIRCSQR-RLU AGAINST A FILE OF REQUIRED SIDE LENGTHS, CALLING
+//*  AREA-LARGEST-SQUARE IN REVERSE MODE FOR EACH ONE TO GET THE
+//*  MINIMUM RADIUS OF CIRCULAR STOCK THAT WILL YIELD IT, AND
+//*  PRODUCING THE MINIMUM-RADIUS-TO-ORDER REPORT.  RUN ON REQUEST -
+//*  NOT PART OF THE DAILY CUTTING-LIST SCHEDULE.
+//*
+//STEP1    EXEC PGM=CIRCSQRR
+//STEPLIB  DD   DSN=PROD.CIRCSQR.LOADLIB,DISP=SHR
+//SIDEREQ  DD   DSN=PROD.CIRCSQR.SIDEREQ,DISP=SHR
+//RLURPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
