@@ -0,0 +1,56 @@
+//CIRCSQRB JOB (ACCTNO),'DAILY CUTTING LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*
+//*  DAILY CUTTING-LIST RUN FOR THE CIRCULAR STOCK SQUARING SHOP.
+//*  STEP1 DRIVES CIRCSQR-BATCH AGAINST THE STOCK-IN TRANSACTION
+//*  FILE, CALLING AREA-LARGEST-SQUARE (VIA STOCK-MASTER LOOKUP) FOR
+//*  EACH BLANK AND PRODUCING THE CUTTING-LIST REPORT.
+//*
+//*  RESTART/CHECKPOINT
+//*  ------------------
+//*  CIRCSQR-BATCH TAKES THE RUN-ID AS ITS ONE PARM AND CHECKPOINTS
+//*  ITS RECORD COUNT TO CIRCCKPT EVERY 10 RECORDS.  IF STEP1 ABENDS
+//*  PARTWAY THROUGH, DO NOT RERUN THE WHOLE JOB FROM THE TOP - RESTART
+//*  THE SAME JOB AT STEP1 WITH THE SAME PARM.  ON A MAINFRAME THAT
+//*  MEANS RESUBMITTING WITH:
+//*
+//*      //CIRCSQRB JOB ...,RESTART=STEP1
+//*
+//*  CIRCSQR-BATCH WILL FIND THE CIRCCKPT RECORD LEFT BY THE
+//*  INTERRUPTED RUN, CONFIRM IT BELONGS TO THIS RUN-ID, RE-READ AND
+//*  DISCARD THE STOCK-IN RECORDS ALREADY COSTED, AND RESUME ON THE
+//*  NEXT ONE.  A FRESH RUN-ID (A NEW PARM VALUE) IGNORES ANY EXISTING
+//*  CHECKPOINT AND PROCESSES STOCK-IN FROM THE TOP, AS USUAL.  ON
+//*  CLEAN COMPLETION CIRCSQR-BATCH RESETS THE CHECKPOINT TO ZERO SO
+//*  THE NEXT DAY'S RUN DOES NOT THINK IT IS A RESTART.
+//*
+//*  APRCUTS IS THE OUTBOUND APPROVED-CUTS EXTRACT - ONE ROW PER
+//*  BLANK ACTUALLY CUT (STOCK ID, RADIUS, SIDE LENGTH, CUT DATE) -
+//*  PICKED UP BY THE INVENTORY/ERP DRAW-DOWN JOB THAT FOLLOWS THIS
+//*  ONE.  REJECTED RADII DO NOT APPEAR IN IT.
+//*
+//*  AUDITTRL IS THE AREA-LARGEST-SQUARE AUDIT TRAIL.  CIRCSQR-BATCH
+//*  NOW APPENDS TO IT DIRECTLY ON A STOCK-MASTER HIT, AS WELL AS
+//*  EVERY TIME IT FALLS BACK TO AREA-LARGEST-SQUARE ITSELF.
+//*
+//*  CUTRPT AND UTILRPT ARE CATALOGED DATASETS, NOT SYSOUT, FOR THE
+//*  SAME REASON AS APRCUTS/AUDITTRL ABOVE - CIRCSQR-BATCH OPENS BOTH
+//*  EXTEND ON A RESTART SO THE ROWS WRITTEN BEFORE THE CHECKPOINT
+//*  SURVIVE, AND THERE IS NOTHING FOR OPEN EXTEND TO EXTEND ACROSS
+//*  A RESTART IF THE DD ALLOCATES A FRESH SPOOL DATASET EVERY TIME.
+//*
+//STEP1    EXEC PGM=CIRCSQRB,PARM='RUN0001'
+//STEPLIB  DD   DSN=PROD.CIRCSQR.LOADLIB,DISP=SHR
+//STOCKIN  DD   DSN=PROD.CIRCSQR.STOCKIN,DISP=SHR
+//STKMAST  DD   DSN=PROD.CIRCSQR.STKMAST,DISP=SHR
+//CIRCCKPT DD   DSN=PROD.CIRCSQR.CIRCCKPT,DISP=SHR
+//CUTRPT   DD   DSN=PROD.CIRCSQR.CUTRPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//UTILRPT  DD   DSN=PROD.CIRCSQR.UTILRPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//APRCUTS  DD   DSN=PROD.CIRCSQR.APRCUTS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITTRL DD   DSN=PROD.CIRCSQR.AUDITTRL,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
