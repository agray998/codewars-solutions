@@ -0,0 +1,262 @@
+000100******************************************************************
+000200*    PROGRAM-ID.  CIRCSQR-MAINT
+000300*    AUTHOR.      R. OKONKWO-HALE, CUTTING FLOOR SYSTEMS
+000400*    INSTALLATION. CIRCLE-SQUARING SHOP
+000500*    DATE-WRITTEN. 2026-08-09
+000600*    DATE-COMPILED.
+000700*
+000800*    REMARKS.  MAINTAINS THE STOCK-MASTER FILE OF STANDARD
+000900*    CIRCULAR STOCK SIZES.  READS A TRANSACTION FILE OF ADD,
+001000*    UPDATE AND RETIRE REQUESTS.  AREA AND SIDE LENGTH ARE NOT
+001100*    TAKEN FROM THE TRANSACTION - THEY ARE RECOMPUTED BY CALLING
+001200*    AREA-LARGEST-SQUARE SO STOCK-MASTER IS ALWAYS DERIVED FROM
+001300*    THE SAME FORMULA THE CUTTING FLOOR USES.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    2026-08-09  ROH  ORIGINAL VERSION.
+001610*    2026-08-09  ROH  MOVED THE AREA-LARGEST-SQUARE CALLING
+001620*                     INTERFACE OUT TO THE ALSPARMS COPYBOOK SO
+001630*                     THIS PROGRAM CAN'T DRIFT FROM WHAT
+001640*                     CIRCSQR-BATCH OR THE SUBPROGRAM ITSELF
+001650*                     EXPECT ON THE CALL.
+001660*    2026-08-09  ROH  STOCK-MASTER'S OPEN I-O STATUS IS NOW
+001670*                     CHECKED (1050-CHECK-MASTER-STATUS) INSTEAD OF
+001680*                     JUST DECLARED - A FAILED OPEN WAS GOING
+001690*                     UNNOTICED AND LOOKING LIKE AN EMPTY MASTER
+001691*                     FILE.  DROPPED 88 CS-MAINT-NOT-FOUND AND
+001692*                     88 CS-MAINT-DUPLICATE - NEITHER WAS EVER
+001693*                     TESTED; THE READ/WRITE/REWRITE CALLS ALREADY
+001694*                     BRANCH ON INVALID KEY/NOT INVALID KEY
+001695*                     DIRECTLY.
+001696*    2026-08-09  ROH  SPACE-FILL CS-DETAIL-LINE BEFORE BUILDING IT
+001697*                     IN 4000/5000/6000, AND STOCK-MASTER-RECORD
+001698*                     BEFORE BUILDING IT IN 4000 - SAME UNNAMED-
+001699*                     FILLER HYGIENE ISSUE FOUND IN CIRCSQR-BATCH
+001701*                     UNDER ITS OWN 006/007 HISTORY, JUST NOT YET
+001702*                     FIXED HERE.  ON MAINT-REPORT, A LINE
+001703*                     SEQUENTIAL FILE, THE UNMOVED FILLER WAS AN
+001704*                     OUTRIGHT ABEND (STATUS 71) ON THE FIRST
+001705*                     TRANSACTION PROCESSED.  ALSO GAVE THE
+001706*                     WHEN OTHER LEG OF 2000-PROCESS-MAINT-IN ITS
+001707*                     OWN REPORT LINE (7000-UNKNOWN-ACTION) - AN
+001708*                     UNRECOGNIZED ACTION CODE WAS OTHERWISE READ
+001709*                     AND DROPPED WITH NO TRACE AT ALL.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CIRCSQR-MAINT.
+002000 AUTHOR. R. OKONKWO-HALE.
+002100 INSTALLATION. CIRCLE-SQUARING SHOP.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MAINT-IN ASSIGN TO "MAINTIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT STOCK-MASTER ASSIGN TO "STKMAST"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS SM-RADIUS
+003600         FILE STATUS IS CS-MAINT-FILE-STATUS.
+003700     SELECT MAINT-REPORT ASSIGN TO "MAINTRPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  MAINT-IN
+004200     RECORDING MODE IS F.
+004300 COPY MAINTIN.
+004400 FD  STOCK-MASTER
+004500     RECORDING MODE IS F.
+004600 COPY STKMAST.
+004700 FD  MAINT-REPORT
+004800     RECORDING MODE IS F.
+004900 01  MAINT-REPORT-LINE        PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100 01  CS-MAINT-FILE-STATUS     PIC X(02).
+005200     88  CS-MAINT-OK          VALUE "00".
+005500 01  CS-SWITCHES.
+005600     05  CS-EOF-SWITCH        PIC X(01)  VALUE "N".
+005700         88  CS-END-OF-FILE   VALUE "Y".
+005800     COPY ALSPARMS.
+006500 01  CS-DETAIL-LINE.
+006600     05  CS-DL-ACTION         PIC X(10).
+006700     05  CS-DL-RADIUS         PIC ZZZZZ9.999.
+006800     05  FILLER               PIC X(02).
+006900     05  CS-DL-RESULT         PIC X(20).
+007000 PROCEDURE DIVISION.
+007100******************************************************************
+007200*    0000-MAINLINE
+007300******************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE
+007600     PERFORM 2000-PROCESS-MAINT-IN THRU 2000-EXIT
+007700         UNTIL CS-END-OF-FILE
+007800     PERFORM 3000-TERMINATE
+007900     GOBACK.
+008000******************************************************************
+008100*    1000-INITIALIZE
+008200******************************************************************
+008300 1000-INITIALIZE.
+008400     OPEN INPUT MAINT-IN
+008500     OPEN I-O STOCK-MASTER
+008510     PERFORM 1050-CHECK-MASTER-STATUS THRU 1050-EXIT
+008600     OPEN OUTPUT MAINT-REPORT
+008610     SET CS-MODE-FORWARD TO TRUE
+008620     MOVE "MAINT" TO CS-JOB-ID
+008700     PERFORM 2100-READ-MAINT-IN THRU 2100-EXIT.
+008710******************************************************************
+008720*    1050-CHECK-MASTER-STATUS THRU 1050-EXIT
+008730*
+008740*    AN OPEN I-O FAILURE HERE (MISSING OR CORRUPT STKMAST) WOULD
+008750*    OTHERWISE GO UNNOTICED - EVERY READ/WRITE/REWRITE WOULD JUST
+008760*    COME BACK INVALID KEY, LOOKING LIKE AN EMPTY MASTER FILE
+008770*    RATHER THAN A BROKEN ONE.  CHECKED THE SAME WAY CIRCSQR-BATCH
+008780*    CHECKS ITS OWN STOCK-MASTER OPEN.
+008790******************************************************************
+008800 1050-CHECK-MASTER-STATUS.
+008810     IF NOT CS-MAINT-OK
+008820         DISPLAY "CIRCSQR-MAINT: STOCK-MASTER OPEN FAILED, STATUS"
+008830             CS-MAINT-FILE-STATUS
+008840         MOVE 16 TO RETURN-CODE
+008850         GOBACK
+008860     END-IF
+008870     GO TO 1050-EXIT.
+008880 1050-EXIT.
+008890     EXIT.
+008800******************************************************************
+008900*    2000-PROCESS-MAINT-IN THRU 2000-EXIT
+009000******************************************************************
+009100 2000-PROCESS-MAINT-IN.
+009200     MOVE MI-RADIUS TO CS-RADIUS
+009300     EVALUATE TRUE
+009400         WHEN MI-ADD
+009500             PERFORM 4000-ADD-STANDARD-SIZE THRU 4000-EXIT
+009600         WHEN MI-UPDATE
+009700             PERFORM 5000-UPDATE-STANDARD-SIZE THRU 5000-EXIT
+009800         WHEN MI-RETIRE
+009900             PERFORM 6000-RETIRE-STANDARD-SIZE THRU 6000-EXIT
+010000         WHEN OTHER
+010100             PERFORM 7000-UNKNOWN-ACTION THRU 7000-EXIT
+010200     END-EVALUATE
+010300     PERFORM 2100-READ-MAINT-IN THRU 2100-EXIT
+010400     GO TO 2000-EXIT.
+010500 2000-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*    2100-READ-MAINT-IN THRU 2100-EXIT
+010900******************************************************************
+011000 2100-READ-MAINT-IN.
+011100     READ MAINT-IN
+011200         AT END
+011300             SET CS-END-OF-FILE TO TRUE
+011400     END-READ
+011500     GO TO 2100-EXIT.
+011600 2100-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    3000-TERMINATE
+012000******************************************************************
+012100 3000-TERMINATE.
+012200     CLOSE MAINT-IN
+012300     CLOSE STOCK-MASTER
+012400     CLOSE MAINT-REPORT.
+012500******************************************************************
+012600*    4000-ADD-STANDARD-SIZE THRU 4000-EXIT
+012700******************************************************************
+012800 4000-ADD-STANDARD-SIZE.
+012810     MOVE SPACES TO CS-DETAIL-LINE
+012900     CALL "AREA-LARGEST-SQUARE" USING CS-LINKAGE-FIELDS
+013100     MOVE "ADD" TO CS-DL-ACTION
+013200     MOVE CS-RADIUS TO CS-DL-RADIUS
+013300     IF NOT CS-VALID-INPUT
+013400         MOVE "REJECTED - RADIUS" TO CS-DL-RESULT
+013500         GO TO 4000-WRITE-REPORT
+013600     END-IF
+013610     MOVE SPACES TO STOCK-MASTER-RECORD
+013700     MOVE CS-RADIUS TO SM-RADIUS
+013800     MOVE CS-AREA TO SM-AREA
+013900     MOVE CS-SIDE-LENGTH TO SM-SIDE-LENGTH
+014000     MOVE MI-EFFECTIVE-DATE TO SM-EFFECTIVE-DATE
+014100     SET SM-ACTIVE TO TRUE
+014200     WRITE STOCK-MASTER-RECORD
+014300         INVALID KEY
+014400             MOVE "REJECTED - DUP" TO CS-DL-RESULT
+014500         NOT INVALID KEY
+014600             MOVE "ADDED" TO CS-DL-RESULT
+014700     END-WRITE.
+014800 4000-WRITE-REPORT.
+014900     WRITE MAINT-REPORT-LINE FROM CS-DETAIL-LINE
+015000     GO TO 4000-EXIT.
+015100 4000-EXIT.
+015200     EXIT.
+015300******************************************************************
+015400*    5000-UPDATE-STANDARD-SIZE THRU 5000-EXIT
+015500******************************************************************
+015600 5000-UPDATE-STANDARD-SIZE.
+015610     MOVE SPACES TO CS-DETAIL-LINE
+015700     MOVE "UPDATE" TO CS-DL-ACTION
+015800     MOVE CS-RADIUS TO CS-DL-RADIUS
+015900     MOVE CS-RADIUS TO SM-RADIUS
+016000     READ STOCK-MASTER
+016100         INVALID KEY
+016200             MOVE "REJECTED - NOTFND" TO CS-DL-RESULT
+016300             GO TO 5000-WRITE-REPORT
+016400     END-READ
+016500     CALL "AREA-LARGEST-SQUARE" USING CS-LINKAGE-FIELDS
+016700     IF NOT CS-VALID-INPUT
+016800         MOVE "REJECTED - RADIUS" TO CS-DL-RESULT
+016900         GO TO 5000-WRITE-REPORT
+017000     END-IF
+017100     MOVE CS-AREA TO SM-AREA
+017200     MOVE CS-SIDE-LENGTH TO SM-SIDE-LENGTH
+017300     MOVE MI-EFFECTIVE-DATE TO SM-EFFECTIVE-DATE
+017400     SET SM-ACTIVE TO TRUE
+017500     REWRITE STOCK-MASTER-RECORD
+017600     MOVE "UPDATED" TO CS-DL-RESULT.
+017700 5000-WRITE-REPORT.
+017800     WRITE MAINT-REPORT-LINE FROM CS-DETAIL-LINE
+017900     GO TO 5000-EXIT.
+018000 5000-EXIT.
+018100     EXIT.
+018200******************************************************************
+018300*    6000-RETIRE-STANDARD-SIZE THRU 6000-EXIT
+018400******************************************************************
+018500 6000-RETIRE-STANDARD-SIZE.
+018550     MOVE SPACES TO CS-DETAIL-LINE
+018600     MOVE "RETIRE" TO CS-DL-ACTION
+018700     MOVE CS-RADIUS TO CS-DL-RADIUS
+018800     MOVE CS-RADIUS TO SM-RADIUS
+018900     READ STOCK-MASTER
+019000         INVALID KEY
+019100             MOVE "REJECTED - NOTFND" TO CS-DL-RESULT
+019200             GO TO 6000-WRITE-REPORT
+019300     END-READ
+019400     SET SM-RETIRED TO TRUE
+019500     REWRITE STOCK-MASTER-RECORD
+019600     MOVE "RETIRED" TO CS-DL-RESULT.
+019700 6000-WRITE-REPORT.
+019800     WRITE MAINT-REPORT-LINE FROM CS-DETAIL-LINE
+019900     GO TO 6000-EXIT.
+020000 6000-EXIT.
+020100     EXIT.
+020150******************************************************************
+020160*    7000-UNKNOWN-ACTION THRU 7000-EXIT
+020170*
+020180*    AN ACTION CODE MAINTIN DIDN'T RECOGNIZE STILL GETS A TRACE
+020190*    LINE ON MAINT-REPORT, THE SAME AS EVERY OTHER TRANSACTION -
+020200*    OTHERWISE A BAD TRANSACTION CODE WAS READ AND SILENTLY
+020210*    DROPPED WITH NO RECORD IT WAS EVER SEEN.
+020220******************************************************************
+020230 7000-UNKNOWN-ACTION.
+020240     MOVE SPACES TO CS-DETAIL-LINE
+020250     MOVE "UNKNOWN" TO CS-DL-ACTION
+020260     MOVE CS-RADIUS TO CS-DL-RADIUS
+020270     MOVE "UNKNOWN ACTION" TO CS-DL-RESULT
+020280     WRITE MAINT-REPORT-LINE FROM CS-DETAIL-LINE
+020290     GO TO 7000-EXIT.
+020300 7000-EXIT.
+020310     EXIT.
+020400 END PROGRAM CIRCSQR-MAINT.
