@@ -0,0 +1,121 @@
+000100******************************************************************
+000200*    PROGRAM-ID.  CIRCSQR-RLU
+000300*    AUTHOR.      R. OKONKWO-HALE, CUTTING FLOOR SYSTEMS
+000400*    INSTALLATION. CIRCLE-SQUARING SHOP
+000500*    DATE-WRITTEN. 2026-08-09
+000600*    DATE-COMPILED.
+000700*
+000800*    REMARKS.  REVERSE-LOOKUP UTILITY FOR PURCHASING.  GIVEN A
+000900*    REQUIRED FINISHED SIDE LENGTH, CALLS AREA-LARGEST-SQUARE IN
+001000*    REVERSE MODE TO GET THE MINIMUM RADIUS OF CIRCULAR STOCK
+001100*    THAT WILL YIELD IT, SO PURCHASING CAN ORDER THE RIGHT SIZE
+001200*    WITHOUT GUESSING.  SIBLING TO CIRCSQR-BATCH, WHICH ONLY EVER
+001300*    RUNS AREA-LARGEST-SQUARE FORWARD (RADIUS IN / AREA OUT).
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    2026-08-09  ROH  ORIGINAL VERSION.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CIRCSQR-RLU.
+002000 AUTHOR. R. OKONKWO-HALE.
+002100 INSTALLATION. CIRCLE-SQUARING SHOP.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SIDE-REQUEST-IN ASSIGN TO "SIDEREQ"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT RLU-REPORT ASSIGN TO "RLURPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  SIDE-REQUEST-IN
+003700     RECORDING MODE IS F.
+003800     COPY SIDEREQ.
+003900 FD  RLU-REPORT
+004000     RECORDING MODE IS F.
+004100 01  RLU-REPORT-LINE          PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  CS-SWITCHES.
+004400     05  CS-EOF-SWITCH        PIC X(01)  VALUE "N".
+004500         88  CS-END-OF-FILE   VALUE "Y".
+004600     COPY ALSPARMS.
+004700 01  CS-HEADING-1.
+004800     05  FILLER               PIC X(20)  VALUE "CIRCSQR-RLU".
+004900     05  FILLER               PIC X(40)  VALUE
+005000         "MINIMUM-RADIUS-TO-ORDER REPORT".
+005100 01  CS-HEADING-2.
+005200     05  FILLER               PIC X(12)  VALUE "JOB-ID".
+005300     05  FILLER               PIC X(12)  VALUE "SIDE-REQD".
+005400     05  FILLER               PIC X(12)  VALUE "MIN-RADIUS".
+005500     05  FILLER               PIC X(10)  VALUE "STATUS".
+005600 01  CS-DETAIL-LINE.
+005700     05  CS-DL-JOB-ID         PIC X(12).
+005800     05  CS-DL-SIDE-LENGTH    PIC ZZZZZ9.999.
+005900     05  FILLER               PIC X(02).
+006000     05  CS-DL-RADIUS         PIC ZZZZZ9.999.
+006100     05  FILLER               PIC X(02).
+006200     05  CS-DL-STATUS         PIC X(10).
+006300 PROCEDURE DIVISION.
+006400******************************************************************
+006500*    0000-MAINLINE
+006600******************************************************************
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900     PERFORM 2000-PROCESS-SIDE-REQUEST THRU 2000-EXIT
+007000         UNTIL CS-END-OF-FILE
+007100     PERFORM 3000-TERMINATE
+007200     GOBACK.
+007300******************************************************************
+007400*    1000-INITIALIZE
+007500******************************************************************
+007600 1000-INITIALIZE.
+007700     OPEN INPUT SIDE-REQUEST-IN
+007800     OPEN OUTPUT RLU-REPORT
+007900     WRITE RLU-REPORT-LINE FROM CS-HEADING-1
+008000     WRITE RLU-REPORT-LINE FROM CS-HEADING-2
+008100     SET CS-MODE-REVERSE TO TRUE
+008200     PERFORM 2100-READ-SIDE-REQUEST THRU 2100-EXIT.
+008300******************************************************************
+008400*    2000-PROCESS-SIDE-REQUEST THRU 2000-EXIT
+008500******************************************************************
+008600 2000-PROCESS-SIDE-REQUEST.
+008700     MOVE SR-SIDE-LENGTH TO CS-SIDE-LENGTH
+008800     MOVE SR-JOB-ID TO CS-JOB-ID
+008900     CALL "AREA-LARGEST-SQUARE" USING CS-LINKAGE-FIELDS
+009000     MOVE SPACES TO CS-DETAIL-LINE
+009100     MOVE SR-JOB-ID TO CS-DL-JOB-ID
+009200     MOVE CS-SIDE-LENGTH TO CS-DL-SIDE-LENGTH
+009300     MOVE CS-RADIUS TO CS-DL-RADIUS
+009400     IF CS-VALID-INPUT
+009500         MOVE "OK" TO CS-DL-STATUS
+009600     ELSE
+009700         MOVE "REJECTED" TO CS-DL-STATUS
+009800     END-IF
+009900     WRITE RLU-REPORT-LINE FROM CS-DETAIL-LINE
+010000     PERFORM 2100-READ-SIDE-REQUEST THRU 2100-EXIT
+010100     GO TO 2000-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400******************************************************************
+010500*    2100-READ-SIDE-REQUEST THRU 2100-EXIT
+010600******************************************************************
+010700 2100-READ-SIDE-REQUEST.
+010800     READ SIDE-REQUEST-IN
+010900         AT END
+011000             SET CS-END-OF-FILE TO TRUE
+011100     END-READ
+011200     GO TO 2100-EXIT.
+011300 2100-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    3000-TERMINATE
+011700******************************************************************
+011800 3000-TERMINATE.
+011900     CLOSE SIDE-REQUEST-IN
+012000     CLOSE RLU-REPORT.
+012300 END PROGRAM CIRCSQR-RLU.
